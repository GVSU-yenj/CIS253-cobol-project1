@@ -1,89 +1,289 @@
-       identification division.
-       program-id. Program1 as "Project_3.Program1".
-       author. jon yen.
-
-       data division.
-
-       working-storage section.
-       01 work-areas.
-           05 more-houses              pic X value 'y'.
-           05 borrow-amount            pic 9(6).
-           05 house-price              pic 9(6).
-           05 max-borrow               pic 9(6).
-           05 down-pay                 pic 9(6).
-           05 down-pay-out             pic $$$$,$$9.
-
-       screen section.
-       01 intro-screen.
-       *> 1 is value for Blue, 7 is value for White
-           05 blank screen
-              background-color is 1
-              foreground-color is 7
-              highlight.
-              10 blank screen. 
-              10 line 1 column 1       value 'Enter the amount you wish to borrow:'.
-              10 pic 9(6) to borrow-amount.
-              10 line 2 column 1       value 'Enter the price the house is valued at:'.
-              10 pic 9(6) to house-price.
-       01 greedy-screen.
-       *> In case they wanna borrow 50%+
-           05 background-color is 1
-              foreground-color is 7
-              highlight.
-              10 line 7 column 1       value 'You may not borrow more than 50% of a home value'.
-              10 line 9 column 1       value 'Do you wish to calculate any more homes? <y or n>'.
-              10 pic X to more-houses.
-       01 too-much-screen.
-       *> In case they wanna borrow $500k+
-           05 background-color is 1
-              foreground-color is 7
-              highlight.
-              10 line 7 column 1       value 'The bank does not have loans for homes valued over $500k'.
-              10 line 9 column 1       value 'Do you wish to calculate any more homes? <y or n>'.
-              10 pic X to more-houses.
-              
-       01 success-screen.
-            05 background-color is 1
-              foreground-color is 7
-              highlight.
-              10 line 7 column 1       value 'The required down payment is'.
-              10 line 7 column 32      pic $$$$,$$9 from down-pay-out.
-              10 line 9 column 1       value 'Do you wish to calculate any more homes? <y or n>'.
-              10 pic X to more-houses.
-
-       procedure division.
-
-       100-main.
-           perform until more-houses = 'n' or 'N'
-           display intro-screen
-           accept  intro-screen
-           perform 200-deal-or-no-deal
-           end-perform.
-           display 'See ya later then'.
-           stop-run.
-
-       200-deal-or-no-deal.
-           if house-price > 500000
-               display too-much-screen
-               accept  more-houses
-           else if borrow-amount > (house-price/2)
-               display greedy-screen
-               accept  more-houses
-           else
-               perform 250-quik-mafs
-               display success-screen
-               accept  more-houses.
-
-       250-quik-mafs.
-           if borrow-amount > 90000
-               compute down-pay = ((30000 * 0.08) + (60000 * 0.04) + (borrow-amount - 90000) * 0.10) 
-               move down-pay to down-pay-out
-           else if
-               borrow-amount > 60000
-               compute down-pay = ((60000 * 0.04) + ((borrow-amount - 60000) * 0.08))
-               move down-pay to down-pay-out
-           else
-               compute down-pay = borrow-amount * 0.04
-               move down-pay to down-pay-out.
-           
-       end program Program1.
+       identification division.
+       program-id. Program1 as "Project_3.Program1".
+       author. jon yen.
+
+       environment division.
+
+       input-output section.
+       file-control.
+           select optional loan-log-file
+               assign to "w:\Project_3\CH0301LOG.DAT"
+                   organization is line sequential.
+
+           select amort-report
+               assign to "w:\Project_3\CH0301AMT.RPT"
+                   organization is line sequential.
+
+           select optional policy-table-file
+               assign to "w:\Project_3\CH0301POL.TAB"
+                   organization is line sequential.
+
+       data division.
+
+       file section.
+       fd  loan-log-file
+           record contains 80 characters.
+       01  loan-log-rec                   pic x(80).
+
+       fd  amort-report
+           record contains 80 characters.
+       01  amort-rec                      pic x(80).
+
+       fd  policy-table-file
+           record contains 40 characters.
+       01  policy-rec-in.
+           05  policy-house-price-cap-in  pic 9(6).
+           05  policy-ltv-limit-pct-in    pic v99.
+           05  policy-breakpoint-hi-in    pic 9(6).
+           05  policy-breakpoint-mid-in   pic 9(6).
+           05  policy-rate-lo-in          pic v999.
+           05  policy-rate-mid-in         pic v999.
+           05  policy-rate-hi-in          pic v999.
+           05  policy-mortgage-rate-in    pic v9(4).
+           05  policy-loan-term-in        pic 9(3).
+
+       working-storage section.
+       01 work-areas.
+           05 more-houses              pic X value 'y'.
+           05 borrow-amount            pic 9(6).
+           05 house-price              pic 9(6).
+           05 max-borrow               pic 9(6).
+           05 down-pay                 pic 9(6).
+           05 down-pay-out             pic $$$$,$$9.
+
+       01 loan-log-detail.
+           05 log-borrow-out           pic $$$,$$9.
+           05 filler                   pic x(2) value spaces.
+           05 log-price-out            pic $$$,$$9.
+           05 filler                   pic x(2) value spaces.
+           05 log-downpay-out          pic $$$,$$9.
+           05 filler                   pic x(2) value spaces.
+           05 log-outcome-out          pic x(20).
+
+       01 amort-hdr.
+           05 filler                   pic x(20) value spaces.
+           05 filler                   pic x(26)
+               value 'loan amortization schedule'.
+
+      *> printed once per approved loan, right before its own detail
+      *> header, so a session that quotes more than one home doesn't
+      *> run all the schedules together with nothing marking where
+      *> one customer's ends and the next begins.
+       01 amort-loan-hdr.
+           05 filler pic x(2)  value spaces.
+           05 filler pic x(14) value 'loan amount: '.
+           05 loan-hdr-amount-out      pic $$$,$$9.
+           05 filler pic x(3)  value spaces.
+           05 filler pic x(15) value 'down payment: '.
+           05 loan-hdr-downpay-out     pic $$$,$$9.
+
+       01 amort-detail-hdr.
+           05 filler pic x(7)  value 'month'.
+           05 filler pic x(3)  value spaces.
+           05 filler pic x(7)  value 'payment'.
+           05 filler pic x(3)  value spaces.
+           05 filler pic x(8)  value 'interest'.
+           05 filler pic x(3)  value spaces.
+           05 filler pic x(9)  value 'principal'.
+           05 filler pic x(3)  value spaces.
+           05 filler pic x(7)  value 'balance'.
+
+       01 amort-detail-line.
+           05 amort-month-out          pic zzz9.
+           05 filler                   pic x(3) value spaces.
+           05 amort-payment-out        pic $$$,$$9.99.
+           05 filler                   pic x(2) value spaces.
+           05 amort-interest-out       pic $$$,$$9.99.
+           05 filler                   pic x(2) value spaces.
+           05 amort-principal-out      pic $$$,$$9.99.
+           05 filler                   pic x(2) value spaces.
+           05 amort-balance-out        pic $$$,$$9.99.
+
+       01 amort-work.
+           05 ws-monthly-rate          pic v9(6).
+           05 ws-monthly-payment       pic 9(6)v99.
+           05 ws-remaining-balance     pic 9(7)v99.
+           05 ws-interest-part         pic 9(6)v99.
+           05 ws-principal-part        pic 9(6)v99.
+           05 ws-month-ctr             pic 9(3).
+           05 ws-compound-factor       pic 9(3)v9(9).
+
+      *> defaults used if CH0301POL.TAB is missing/empty, so a fresh
+      *> install still runs sane numbers until someone populates it.
+       01 policy-values.
+           05 ws-house-price-cap       pic 9(6) value 500000.
+           05 ws-ltv-limit-pct         pic v99  value .50.
+           05 ws-breakpoint-hi         pic 9(6) value 090000.
+           05 ws-breakpoint-mid        pic 9(6) value 060000.
+           05 ws-rate-lo               pic v999 value .080.
+           05 ws-rate-mid              pic v999 value .040.
+           05 ws-rate-hi               pic v999 value .100.
+           05 ws-annual-rate           pic v9(4) value .0700.
+           05 ws-loan-term             pic 9(3)  value 360.
+
+       01 session-totals.
+           05 ws-approved-count           pic 9(4) value zero.
+           05 ws-declined-too-much-count  pic 9(4) value zero.
+           05 ws-declined-greedy-count    pic 9(4) value zero.
+
+       screen section.
+       01 intro-screen.
+      *> 1 is value for Blue, 7 is value for White
+           05 blank screen
+              background-color is 1
+              foreground-color is 7
+              highlight.
+              10 blank screen.
+              10 line 1 column 1
+                 value 'Enter the amount you wish to borrow:'.
+              10 pic 9(6) to borrow-amount.
+              10 line 2 column 1
+                 value 'Enter the price the house is valued at:'.
+              10 pic 9(6) to house-price.
+       01 greedy-screen.
+      *> In case they wanna borrow 50%+
+           05 background-color is 1
+              foreground-color is 7
+              highlight.
+              10 line 7 column 1
+                 value 'You may not borrow more than 50% of value'.
+              10 line 9 column 1
+                 value 'Calculate any more homes? <y or n>'.
+              10 pic X to more-houses.
+       01 too-much-screen.
+      *> In case they wanna borrow $500k+
+           05 background-color is 1
+              foreground-color is 7
+              highlight.
+              10 line 7 column 1
+                 value 'The bank has no loans for homes over $500k'.
+              10 line 9 column 1
+                 value 'Calculate any more homes? <y or n>'.
+              10 pic X to more-houses.
+
+       01 success-screen.
+            05 background-color is 1
+              foreground-color is 7
+              highlight.
+              10 line 7 column 1
+                 value 'The required down payment is'.
+              10 line 7 column 32      pic $$$$,$$9 from down-pay-out.
+              10 line 9 column 1
+                 value 'Calculate any more homes? <y or n>'.
+              10 pic X to more-houses.
+
+       procedure division.
+
+       100-main.
+           perform 050-load-policy-table
+           open extend loan-log-file
+           open output amort-report
+           write amort-rec from amort-hdr
+           perform until more-houses = 'n' or 'N'
+           display intro-screen
+           accept  intro-screen
+           perform 200-deal-or-no-deal
+           end-perform.
+           close loan-log-file
+                 amort-report
+           display 'Loans approved:        ' ws-approved-count
+           display 'Declined - price cap:  ' ws-declined-too-much-count
+           display 'Declined - ltv limit:  ' ws-declined-greedy-count
+           display 'See ya later then'.
+           stop run.
+
+       050-load-policy-table.
+           open input policy-table-file
+           read policy-table-file into policy-rec-in
+               at end
+                   close policy-table-file
+                   exit paragraph
+           end-read
+           move policy-house-price-cap-in to ws-house-price-cap
+           move policy-ltv-limit-pct-in   to ws-ltv-limit-pct
+           move policy-breakpoint-hi-in   to ws-breakpoint-hi
+           move policy-breakpoint-mid-in  to ws-breakpoint-mid
+           move policy-rate-lo-in         to ws-rate-lo
+           move policy-rate-mid-in        to ws-rate-mid
+           move policy-rate-hi-in         to ws-rate-hi
+           move policy-mortgage-rate-in   to ws-annual-rate
+           move policy-loan-term-in       to ws-loan-term
+           close policy-table-file.
+
+       200-deal-or-no-deal.
+           if house-price > ws-house-price-cap
+               display too-much-screen
+               accept  more-houses
+               move zero to down-pay
+               move 'declined - price cap' to log-outcome-out
+               add 1 to ws-declined-too-much-count
+               perform 280-write-loan-log
+           else if borrow-amount > (house-price * ws-ltv-limit-pct)
+               display greedy-screen
+               accept  more-houses
+               move zero to down-pay
+               move 'declined - ltv limit' to log-outcome-out
+               add 1 to ws-declined-greedy-count
+               perform 280-write-loan-log
+           else
+               perform 250-quik-mafs
+               display success-screen
+               accept  more-houses
+               move 'approved' to log-outcome-out
+               add 1 to ws-approved-count
+               perform 280-write-loan-log
+               perform 290-write-amort-header
+               perform 300-print-amortization.
+
+       250-quik-mafs.
+           if borrow-amount > ws-breakpoint-hi
+               compute down-pay =
+                   (ws-breakpoint-hi - ws-breakpoint-mid) * ws-rate-lo
+                   + (ws-breakpoint-mid * ws-rate-mid)
+                   + (borrow-amount - ws-breakpoint-hi) * ws-rate-hi
+               move down-pay to down-pay-out
+           else if borrow-amount > ws-breakpoint-mid
+               compute down-pay =
+                   ((ws-breakpoint-mid * ws-rate-mid)
+                   + ((borrow-amount - ws-breakpoint-mid) * ws-rate-lo))
+               move down-pay to down-pay-out
+           else
+               compute down-pay = borrow-amount * ws-rate-mid
+               move down-pay to down-pay-out.
+
+       280-write-loan-log.
+           move borrow-amount to log-borrow-out
+           move house-price to log-price-out
+           move down-pay to log-downpay-out
+           write loan-log-rec from loan-log-detail.
+
+       290-write-amort-header.
+           move borrow-amount to loan-hdr-amount-out
+           move down-pay to loan-hdr-downpay-out
+           write amort-rec from amort-loan-hdr
+           write amort-rec from amort-detail-hdr.
+
+       300-print-amortization.
+           compute ws-monthly-rate rounded = ws-annual-rate / 12
+           compute ws-compound-factor rounded =
+               (1 + ws-monthly-rate) ** ws-loan-term
+           compute ws-monthly-payment rounded =
+               (borrow-amount * ws-monthly-rate * ws-compound-factor)
+               / (ws-compound-factor - 1)
+           move borrow-amount to ws-remaining-balance
+           perform varying ws-month-ctr from 1 by 1
+                   until ws-month-ctr > ws-loan-term
+               compute ws-interest-part rounded =
+                   ws-remaining-balance * ws-monthly-rate
+               compute ws-principal-part =
+                   ws-monthly-payment - ws-interest-part
+               subtract ws-principal-part from ws-remaining-balance
+               move ws-month-ctr to amort-month-out
+               move ws-monthly-payment to amort-payment-out
+               move ws-interest-part to amort-interest-out
+               move ws-principal-part to amort-principal-out
+               move ws-remaining-balance to amort-balance-out
+               write amort-rec from amort-detail-line
+           end-perform.
+
+       end program Program1.

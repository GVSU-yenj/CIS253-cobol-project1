@@ -1,191 +1,420 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.
-           PROJECT6.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT PAYROLL-MASTER
-               ASSIGN TO "W:\CIS253PROJECT6INFO\CH1503MST.NDX"
-                   ORGANIZATION IS INDEXED
-                   ACCESS IS SEQUENTIAL
-                   RECORD KEY IS EMPLOYEE-NO-M.
-           SELECT PAYROLL-FILE
-               ASSIGN TO "W:\CIS253PROJECT6INFO\CH1503TR.DAT"
-                   ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT PRINT-FILE
-               ASSIGN TO "W:\CIS253PROJECT6INFO\CH1503.RPT"
-                   ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  PAYROLL-FILE
-           RECORD CONTAINS 80 CHARACTERS.
-       01  PAYROLL-REC.
-           05  EMPLOYEE-NO-IN               PIC X(5).
-           05  EMPLOYEE-NAME-IN             PIC X(20).
-           05  TERRITORY-NO-IN              PIC 99.
-           05  OFFICE-NO-IN                 PIC 99.
-           05  ANNUAL-SALARY-IN             PIC 9(6).
-           05  OTHER-DATA-IN                PIC X(35).
-           05                               PIC X(10).
-       FD  PAYROLL-MASTER
-           RECORD CONTAINS 80 CHARACTERS.
-       01  MASTER-REC.
-           05  EMPLOYEE-NO-M                PIC X(5).
-           05  EMPLOYEE-NAME-M              PIC X(20).
-           05  TERRITORY-NO-M               PIC 99.
-           05  OFFICE-NO-M                  PIC 99.
-           05  ANNUAL-SALARY-M              PIC 9(6).
-           05  OTHER-DATA-M                 PIC X(35).
-           05                               PIC X(10).
-       FD  PRINT-FILE
-           RECORD CONTAINS 120 CHARACTERS.
-       01  PRINT-REC                        PIC X(110).
-
-       working-storage section.
-       01 r-there-more-records              pic xxx            value 'yes'.
-           88 no-more-recs                                     value 'no'.
-       01 employee-no-ws                    pic 9(5).
-       01 ws-pg-count                       pic 99             value 0.
-
-       01 date-ws.
-           05 yr-ws                         pic xxxx.
-           05 mth-ws                        pic xx.
-           05 day-ws                        pic xx.
-
-       01 ws-line-count                     pic 99             value 0.
-
-       01 heading1.
-           05                               pic x(25)          value spaces.      
-           05                               pic x(25)
-               value "control listing of master".
-           05                               pic x(17)
-               value " payroll records ".
-           05 month-hl                      pic xx.
-           05                               pic x              value "/".
-           05 day-hl                        pic xx.
-           05                               pic x              value "/".
-           05 yr-hl                         pic xx.
-           05                               pic x              value spaces.
-           05                               pic x(5)           value "page".
-           05 hl-page                       pic 99.
-
-       01 name-hdr.
-           05                               pic x(40)          value spaces.
-           05                               pic x(20)          
-               value "author: Jon Yen".
-           05                               pic x(30)          value spaces.
-
-       01 heading2.
-           05                               pic x(8)           value spaces.
-           05                               pic x(26)
-               value "employee no  employee name".
-           05                               pic x(9)           value spaces.
-           05                               pic x(9)
-               value "terr no".
-           05                               pic x(3)           value spaces.
-           05                               pic x(9)
-               value "office no".
-           05                               pic x(4)           value spaces.
-           05                               pic x(17)
-               value "old annual salary".
-           05                               pic x(4)           value spaces.
-           05                               pic x(17)
-               value "new annual salary".
-
-       01 detail-line.
-           05                               pic x(12)          value spaces.
-           05 employee-no-out               pic 9(5).
-           05                               pic x(6)           value spaces.
-           05 employee-name-out             pic x(20).
-           05                               pic x(3)           value spaces.
-           05 territory-no-out              pic 99.
-           05                               pic x(8)           value spaces.
-           05 office-no-out                 pic 99.
-           05                               pic x(14)          value spaces.
-           05 old-a-sal-out                 pic $ZZZ,ZZZ.
-           05                               pic x(10)          value spaces.
-           05 new-a-sal-out                 pic $ZZZ,ZZZ.
-
-       01 total-line.           
-           05  old-a-total                  pic 9(7).
-           05  new-a-total                  pic 9(7).
-
-        01 total-line-out.
-           05                               pic x(25)          value spaces.
-           05                               pic x(45)
-               value "annual salary totals:".
-           05  old-a-total-out              pic $Z,ZZZ,ZZZ.
-           05                               pic x(10)          value spaces.
-           05  new-a-total-out              pic $Z,ZZZ,ZZZ.
-
-       procedure division.
-       100-main.
-           open input payroll-file
-               output print-file
-                   payroll-master.
-           move function current-date to date-ws.
-           move mth-ws to month-hl.
-           move day-ws to day-hl.
-           move yr-ws to yr-hl.
-           
-           perform 200-heading-module.
-
-           perform 
-               until no-more-recs
-               read PAYROLL-FILE 
-                   at end move "no" to r-there-more-records
-                   move old-a-total to old-a-total-out
-                   move new-a-total to new-a-total-out
-                   write PRINT-REC from total-line-out
-                   not at end perform 300-read-move
-               end-read
-           end-perform.
-
-           close PAYROLL-FILE
-                 PAYROLL-MASTER
-                 PRINT-FILE
-           stop run.
-
-       200-heading-module.
-           add 1 to ws-pg-count
-           move ws-pg-count to hl-page
-           move spaces to PRINT-REC
-           write print-rec after advancing page
-           write print-rec from heading1 after 6
-           write PRINT-REC from name-hdr
-           write print-rec from heading2 after 2
-           move spaces to PRINT-REC
-           write PRINT-REC after 1
-           move 9 to ws-line-count.
-
-       300-read-move.
-           move spaces to MASTER-REC
-           move EMPLOYEE-NO-IN to
-                EMPLOYEE-NO-M
-                employee-no-out
-                employee-no-ws.
-
-           move employee-name-in to EMPLOYEE-NAME-M employee-name-out.
-           move TERRITORY-NO-IN to TERRITORY-NO-M territory-no-out.
-           move OFFICE-NO-IN to OFFICE-NO-M office-no-out.
-           move ANNUAL-SALARY-IN to old-a-sal-out.
-           compute old-a-total = old-a-total + annual-salary-in. 
-           compute ANNUAL-SALARY-M = ANNUAL-SALARY-IN + ANNUAL-SALARY-IN * .05.
-           move ANNUAL-SALARY-M to new-a-sal-out.
-           compute new-a-total = new-a-total + ANNUAL-SALARY-M
-           move OTHER-DATA-IN to OTHER-DATA-M
-
-           write MASTER-REC invalid key display "INVALID KEY",
-                 MASTER-REC
-           end-write.
-
-           if ws-line-count > 55
-               perform 200-heading-module
-           end-if.
-
-           write PRINT-REC from detail-line after 1.
-           add 1 to ws-line-count.
-
-
-
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           PROJECT6.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-MASTER
+               ASSIGN TO "W:\CIS253PROJECT6INFO\CH1503MST.NDX"
+                   ORGANIZATION IS INDEXED
+                   ACCESS IS RANDOM
+                   RECORD KEY IS EMPLOYEE-NO-M.
+           SELECT OPTIONAL PAYROLL-FILE
+               ASSIGN TO "W:\CIS253PROJECT6INFO\CH1503TR.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PRINT-FILE
+               ASSIGN TO "W:\CIS253PROJECT6INFO\CH1503.RPT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL RAISE-PARM-FILE
+               ASSIGN TO "W:\CIS253PROJECT6INFO\CH1503PCT.PAR"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MASTER-BACKUP-FILE
+               ASSIGN TO DYNAMIC WS-BACKUP-FILENAME
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT-FILE
+               ASSIGN TO "W:\CIS253PROJECT6INFO\CH1503CKPT.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL EXCEPTION-LOG-FILE
+               ASSIGN TO "W:\EXCEPTIONS\CH9999EXC.LOG"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PAYROLL-REC.
+           05  EMPLOYEE-NO-IN  PIC X(5).
+           05  EMPLOYEE-NAME-IN  PIC X(20).
+           05  TERRITORY-NO-IN  PIC 99.
+           05  OFFICE-NO-IN  PIC 99.
+           05  ANNUAL-SALARY-IN  PIC 9(6).
+           05  OTHER-DATA-IN  PIC X(35).
+           05  FILLER  PIC X(10).
+       FD  PAYROLL-MASTER
+           RECORD CONTAINS 80 CHARACTERS.
+       01  MASTER-REC.
+           05  EMPLOYEE-NO-M  PIC X(5).
+           05  EMPLOYEE-NAME-M  PIC X(20).
+           05  TERRITORY-NO-M  PIC 99.
+           05  OFFICE-NO-M  PIC 99.
+           05  ANNUAL-SALARY-M  PIC 9(6).
+           05  OTHER-DATA-M  PIC X(35).
+           05  FILLER  PIC X(10).
+       FD  PRINT-FILE
+           RECORD CONTAINS 120 CHARACTERS.
+       01  PRINT-REC  PIC X(110).
+       FD  RAISE-PARM-FILE
+           RECORD CONTAINS 6 CHARACTERS.
+       01  RAISE-PCT-REC-IN  PIC 9V9(5).
+       FD  MASTER-BACKUP-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  MASTER-BACKUP-REC  PIC X(80).
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 49 CHARACTERS.
+       01  CHECKPOINT-REC.
+           05  CKPT-COUNT                  PIC 9(7).
+           05  CKPT-OLD-A-TOTAL            PIC 9(7).
+           05  CKPT-NEW-A-TOTAL            PIC 9(7).
+           05  CKPT-TERR-OLD-SUBTOTAL      PIC 9(7).
+           05  CKPT-TERR-NEW-SUBTOTAL      PIC 9(7).
+           05  CKPT-OFFICE-OLD-SUBTOTAL    PIC 9(7).
+           05  CKPT-OFFICE-NEW-SUBTOTAL    PIC 9(7).
+       FD  EXCEPTION-LOG-FILE
+           RECORD CONTAINS 76 CHARACTERS.
+       copy exclog.
+
+       working-storage section.
+       01 r-there-more-records  pic xxx            value 'yes'.
+           88 no-more-recs  value 'no'.
+       01 employee-no-ws  pic 9(5).
+       01 ws-pg-count  pic 99             value 0.
+
+       01 ws-backup-filename  pic x(40)          value spaces.
+
+       01 ws-line-count  pic 99             value 0.
+
+      *> read from CH1503PCT.PAR at start-up so HR can change the raise
+      *> percentage between runs without a recompile.
+       01 ws-raise-pct  pic 9v9(5)         value .05.
+
+      *> checkpoint / restart controls, see 050-load-checkpoint and
+      *> 750-write-checkpoint.
+       01 ws-checkpoint-count  pic 9(7)          value 0.
+       01 ws-records-read  pic 9(7)          value 0.
+       01 ws-records-processed  pic 9(7)          value 0.
+       01 ws-checkpoint-mod  pic 99.
+
+       01 ws-first-record-sw  pic x              value 'y'.
+           88 ws-first-record  value 'y'.
+
+       01 ws-prev-territory  pic 99             value zero.
+       01 ws-prev-office  pic 99             value zero.
+
+       01 territory-office-subtotals.
+           05 terr-old-subtotal  pic 9(7)           value zero.
+           05 terr-new-subtotal  pic 9(7)           value zero.
+           05 office-old-subtotal  pic 9(7)           value zero.
+           05 office-new-subtotal  pic 9(7)           value zero.
+
+       01 ws-exceptions-sw  pic x              value 'n'.
+           88 ws-exceptions-printed  value 'y'.
+
+       copy rptdate.
+       copy rpthdr1.
+
+       01 name-hdr.
+           05  filler  pic x(40)          value spaces.
+           05  filler  pic x(20)
+               value "author: Jon Yen".
+           05  filler  pic x(30)          value spaces.
+
+       01 heading2.
+           05  filler  pic x(8)           value spaces.
+           05  filler  pic x(26)
+               value "employee no  employee name".
+           05  filler  pic x(9)           value spaces.
+           05  filler  pic x(9)
+               value "terr no".
+           05  filler  pic x(3)           value spaces.
+           05  filler  pic x(9)
+               value "office no".
+           05  filler  pic x(4)           value spaces.
+           05  filler  pic x(17)
+               value "old annual salary".
+           05  filler  pic x(4)           value spaces.
+           05  filler  pic x(17)
+               value "new annual salary".
+
+       01 detail-line.
+           05  filler  pic x(12)          value spaces.
+           05 employee-no-out  pic 9(5).
+           05  filler  pic x(6)           value spaces.
+           05 employee-name-out  pic x(20).
+           05  filler  pic x(3)           value spaces.
+           05 territory-no-out  pic 99.
+           05  filler  pic x(8)           value spaces.
+           05 office-no-out  pic 99.
+           05  filler  pic x(14)          value spaces.
+           05 old-a-sal-out  pic $ZZZ,ZZZ.
+           05  filler  pic x(10)          value spaces.
+           05 new-a-sal-out  pic $ZZZ,ZZZ.
+
+       01 total-line.
+           05  old-a-total  pic 9(7)           value zero.
+           05  new-a-total  pic 9(7)           value zero.
+
+       01 total-line-out.
+           05  filler  pic x(25)          value spaces.
+           05  filler  pic x(22)
+               value "annual salary totals:".
+           05  old-a-total-out  pic $Z,ZZZ,ZZZ.
+           05  filler  pic x(10)          value spaces.
+           05  new-a-total-out  pic $Z,ZZZ,ZZZ.
+
+       01 office-subtotal-line.
+           05  filler  pic x(10)          value spaces.
+           05  filler  pic x(11)
+               value "office no.".
+           05  sub-territory-out  pic 99.
+           05  filler  pic x(1)           value "-".
+           05  sub-office-out  pic 99.
+           05  filler  pic x(9)           value spaces.
+           05  sub-old-out  pic $ZZZ,ZZZ.
+           05  filler  pic x(10)          value spaces.
+           05  sub-new-out  pic $ZZZ,ZZZ.
+
+       01 territory-subtotal-line.
+           05  filler  pic x(10)          value spaces.
+           05  filler  pic x(14)
+               value "territory no.".
+           05  terr-sub-territory-out  pic 99.
+           05  filler  pic x(11)          value spaces.
+           05  terr-sub-old-out  pic $ZZZ,ZZZ.
+           05  filler  pic x(10)          value spaces.
+           05  terr-sub-new-out  pic $ZZZ,ZZZ.
+
+       01 exceptions-hdr.
+           05  filler  pic x(40)
+               value "exceptions - employee not on master".
+
+       01 exception-line.
+           05  filler  pic x(12)          value spaces.
+           05  exc-employee-no-out  pic x(5).
+           05  filler  pic x(6)           value spaces.
+           05  exc-employee-name-out  pic x(20).
+           05  filler  pic x(6)           value spaces.
+           05  filler  pic x(21)
+               value "not on payroll master".
+
+       procedure division.
+       100-main.
+           perform 050-load-checkpoint
+           perform 600-load-raise-pct
+
+           open input payroll-file
+                i-o  payroll-master
+                extend exception-log-file
+
+           if ws-checkpoint-count > 0
+               open extend print-file
+           else
+               open output print-file
+           end-if
+
+           move function current-date to ws-rpt-date
+           move "master payroll control listing" to rpt-hdr-title
+           move rpt-curr-mth to rpt-hdr-mth
+           move rpt-curr-day to rpt-hdr-day
+           move rpt-curr-yr to rpt-hdr-yr
+           string rpt-curr-yr rpt-curr-mth rpt-curr-day "_CH1503MST.BAK"
+               delimited by size into ws-backup-filename
+
+           if ws-checkpoint-count > 0
+               open extend master-backup-file
+           else
+               open output master-backup-file
+           end-if
+
+           perform 200-heading-module
+
+           perform
+               until no-more-recs
+               read PAYROLL-FILE
+                   at end move "no" to r-there-more-records
+                   not at end perform 210-consider-transaction
+               end-read
+           end-perform.
+
+           if not ws-first-record
+               perform 520-write-office-subtotal
+               perform 540-write-territory-subtotal
+           end-if
+           move old-a-total to old-a-total-out
+           move new-a-total to new-a-total-out
+           write PRINT-REC from total-line-out
+
+           move zero to ws-checkpoint-count ws-records-processed
+           move zero to old-a-total new-a-total
+           move zero to terr-old-subtotal terr-new-subtotal
+           move zero to office-old-subtotal office-new-subtotal
+           perform 750-write-checkpoint
+
+           close PAYROLL-FILE
+                 PAYROLL-MASTER
+                 PRINT-FILE
+                 MASTER-BACKUP-FILE
+                 CHECKPOINT-FILE
+                 EXCEPTION-LOG-FILE
+           if ws-exceptions-printed
+               move 4 to return-code
+           else
+               move 0 to return-code
+           end-if
+           goback.
+
+       050-load-checkpoint.
+           open input checkpoint-file
+           read checkpoint-file
+               at end move zero to checkpoint-rec
+           end-read
+           move ckpt-count to ws-checkpoint-count
+           move ckpt-old-a-total to old-a-total
+           move ckpt-new-a-total to new-a-total
+           move ckpt-terr-old-subtotal to terr-old-subtotal
+           move ckpt-terr-new-subtotal to terr-new-subtotal
+           move ckpt-office-old-subtotal to office-old-subtotal
+           move ckpt-office-new-subtotal to office-new-subtotal
+           close checkpoint-file.
+
+       600-load-raise-pct.
+           open input raise-parm-file
+           read raise-parm-file into ws-raise-pct
+               at end move .05 to ws-raise-pct
+           end-read
+           close raise-parm-file.
+
+       200-heading-module.
+           add 1 to ws-pg-count
+           move ws-pg-count to rpt-hdr-page
+           move spaces to PRINT-REC
+           write print-rec after advancing page
+           write print-rec from rpt-heading-1 after 6
+           write PRINT-REC from name-hdr
+           write print-rec from heading2 after 2
+           move spaces to PRINT-REC
+           write PRINT-REC after 1
+           move 9 to ws-line-count.
+
+       210-consider-transaction.
+           add 1 to ws-records-read
+           if ws-records-read > ws-checkpoint-count
+               perform 300-read-move
+           end-if.
+
+       300-read-move.
+           move EMPLOYEE-NO-IN to EMPLOYEE-NO-M
+                                   employee-no-out
+                                   employee-no-ws
+           read PAYROLL-MASTER
+               invalid key
+                   perform 400-write-exception
+               not invalid key
+                   perform 320-apply-raise
+           end-read.
+
+       320-apply-raise.
+           perform 500-check-territory-office-break
+           perform 450-archive-before-image
+
+           move employee-name-in to EMPLOYEE-NAME-M employee-name-out
+           move TERRITORY-NO-IN to TERRITORY-NO-M territory-no-out
+           move OFFICE-NO-IN to OFFICE-NO-M office-no-out
+           move OTHER-DATA-IN to OTHER-DATA-M
+
+           move ANNUAL-SALARY-M to old-a-sal-out
+           add ANNUAL-SALARY-M to old-a-total
+           add ANNUAL-SALARY-M to terr-old-subtotal
+           add ANNUAL-SALARY-M to office-old-subtotal
+
+           compute ANNUAL-SALARY-M rounded =
+               ANNUAL-SALARY-M + ANNUAL-SALARY-M * ws-raise-pct
+
+           move ANNUAL-SALARY-M to new-a-sal-out
+           add ANNUAL-SALARY-M to new-a-total
+           add ANNUAL-SALARY-M to terr-new-subtotal
+           add ANNUAL-SALARY-M to office-new-subtotal
+
+           rewrite MASTER-REC
+
+           if ws-line-count > 55
+               perform 200-heading-module
+           end-if
+
+           write PRINT-REC from detail-line after 1
+           add 1 to ws-line-count
+
+           add 1 to ws-records-processed
+           divide ws-records-processed by 50
+               giving ws-checkpoint-mod remainder ws-checkpoint-mod
+           if ws-checkpoint-mod = 0
+               perform 750-write-checkpoint
+           end-if.
+
+       400-write-exception.
+           if not ws-exceptions-printed
+               write PRINT-REC from exceptions-hdr
+               move 'y' to ws-exceptions-sw
+           end-if
+           move EMPLOYEE-NO-IN to exc-employee-no-out
+           move EMPLOYEE-NAME-IN to exc-employee-name-out
+           write PRINT-REC from exception-line
+           perform 410-write-exception-log.
+
+       410-write-exception-log.
+           move 'PROJECT6' to EXC-LOG-PROGRAM
+           move RPT-CURR-YR to EXC-LOG-YR
+           move RPT-CURR-MTH to EXC-LOG-MTH
+           move RPT-CURR-DAY to EXC-LOG-DAY
+           move EMPLOYEE-NO-IN to EXC-LOG-KEY
+           move 'not on payroll master' to EXC-LOG-MESSAGE
+           write EXCEPTION-LOG-REC.
+
+       450-archive-before-image.
+           move MASTER-REC to MASTER-BACKUP-REC
+           write MASTER-BACKUP-REC.
+
+       500-check-territory-office-break.
+           if ws-first-record
+               move 'n' to ws-first-record-sw
+               move TERRITORY-NO-IN to ws-prev-territory
+               move OFFICE-NO-IN to ws-prev-office
+           else
+               if TERRITORY-NO-IN not = ws-prev-territory
+                   perform 520-write-office-subtotal
+                   perform 540-write-territory-subtotal
+                   move TERRITORY-NO-IN to ws-prev-territory
+                   move OFFICE-NO-IN to ws-prev-office
+               else
+                   if OFFICE-NO-IN not = ws-prev-office
+                       perform 520-write-office-subtotal
+                       move OFFICE-NO-IN to ws-prev-office
+                   end-if
+               end-if
+           end-if.
+
+       520-write-office-subtotal.
+           move ws-prev-territory to sub-territory-out
+           move ws-prev-office to sub-office-out
+           move office-old-subtotal to sub-old-out
+           move office-new-subtotal to sub-new-out
+           write PRINT-REC from office-subtotal-line
+           move zero to office-old-subtotal office-new-subtotal.
+
+       540-write-territory-subtotal.
+           move ws-prev-territory to terr-sub-territory-out
+           move terr-old-subtotal to terr-sub-old-out
+           move terr-new-subtotal to terr-sub-new-out
+           write PRINT-REC from territory-subtotal-line
+           move zero to terr-old-subtotal terr-new-subtotal.
+
+       750-write-checkpoint.
+           open output checkpoint-file
+           compute ckpt-count = ws-checkpoint-count
+               + ws-records-processed
+           move old-a-total to ckpt-old-a-total
+           move new-a-total to ckpt-new-a-total
+           move terr-old-subtotal to ckpt-terr-old-subtotal
+           move terr-new-subtotal to ckpt-terr-new-subtotal
+           move office-old-subtotal to ckpt-office-old-subtotal
+           move office-new-subtotal to ckpt-office-new-subtotal
+           write checkpoint-rec
+           close checkpoint-file.

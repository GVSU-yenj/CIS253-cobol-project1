@@ -0,0 +1,16 @@
+      *> shared report page-heading line: title, mm/dd/yyyy date, and
+      *> page number, so every .RPT file in the overnight binder uses
+      *> the same layout instead of each program hand-rolling its own.
+      *> the calling program moves its own report title into
+      *> rpt-hdr-title and its page counter into rpt-hdr-page.
+       01  RPT-HEADING-1.
+           05  RPT-HDR-TITLE           PIC X(35).
+           05  FILLER                  PIC X(3)    VALUE SPACES.
+           05  RPT-HDR-MTH             PIC 99.
+           05  FILLER                  PIC X       VALUE '/'.
+           05  RPT-HDR-DAY             PIC 99.
+           05  FILLER                  PIC X       VALUE '/'.
+           05  RPT-HDR-YR              PIC 9(4).
+           05  FILLER                  PIC X(3)    VALUE SPACES.
+           05  FILLER                  PIC X(5)    VALUE 'page '.
+           05  RPT-HDR-PAGE            PIC 999.

@@ -1,173 +1,364 @@
-       identification division.
-       program-id. PROJECT4.
-
-       author. Jon Yen.
-       *> SEE CHP. 10 EXAMPLES, NOT CHP. 12 starts pg. 424
-       environment division.
-       
-       input-output section.
-       select student-file
-           assign to "w:\Project4\CH1004.DAT"
-               organization is line sequential.
-
-       select student-report
-           assign to "w:\Project4\CH1004.RPT"
-               organization is line sequential.
-
-       data division.
-       file section.
-
-       fd  student-file
-           record contains 38 characters.
-       01  student-rec-in.
-           05  soc-sec-no-in               pic x(9).
-           05  name-in                     pic x(21).
-           05  class-in                    pic x.
-               *> freshman
-               88  fr                                  value "1".
-               *> sophomore
-               88  soph                                value "2".
-               *> jun
-               88  junior                              value "3".
-               *>senior
-               88  sen                                 value "4".
-           05  school-in                   pic x.
-               88  business                            value "1".
-               88  arts                                value "2".
-               88  engineering                         value "3".
-           05  gpa-in                      pic 9v99.
-           05  credits-in                  pic 9(3).
-       fd  student-report
-           record contains 80 characters.
-       01  report-out                      pic x(80).
-
-       working-storage section.
-       01 skool-title
-           05                              pic x(25)   value spaces.
-           05                              pic x(30)   value 'Pass em State College'.
-           05                              pic x(25)   value spaces.
-       01 myname
-           05                              pic x(25)   value spaces.
-           05                              pic x(30)   value 'Jonathan Yen'.   
-           05                              pic x(25)   value spaces.
-       01 catagory-hdrs
-           05                              pic x(10)   value 'school:'.
-           05                              pic x(5)    value spaces.
-           05  school-name-out             pic x(15).   
-           05                              pic x(20)   value spaces.
-           05                              pic x(5)    value 'page '.
-           05  rpt-pg-out                  pic 9(5)    value 0.
-           05                              pic x(5)    value spaces.
-           05                              pic x(14)   value '10/14/2017'.
-       01 real-hdrs
-           05                              pic x(5)    value 'class'.
-           05                              pic x(30)   value spaces.   
-           05                              pic x(40)   value 'average GPA'.
-       01 da-data
-           05  rpt-class                   pic x(10)   value 'freshman:'.  
-           05                              pic x(25)   value spaces.
-           05  rpt-gpa                     pic 9.9(2).
-
-       01 class-counts
-           05  fr-count                    pic 9(3).
-           05  soph-count                  pic 9(3).
-           05  jun-count                   pic 9(3).
-           05  sen-count                   pic 9(3).
-
-       01 gpa-counts
-           05 fr-gpa                       pic 99v99.
-           05 soph-gpa                     pic 99v99.
-           05 jun-gpa                      pic 99v99.
-           05 sen-gpa                      pic 99v99.
-
-       01 temp-values.
-           05 ws-avg-gpa                   pic 99v99.
-           05 ws-save-skool                pic 9       value 0.
-           05 r-there-more-rcds            pic x(3)    value 'yes'.
-
-       procedure division.
-       000-main-module.
-           open input student-file 
-               output student-report
-           if school-in not = ws-save-skool
-               perform 100-ctrl-brk-rtn
-                   perform until r-there-more-rcds = 'no'
-                       read student-file
-                       at end  
-                           move 'no' to r-there-more-rcds
-                       not at end
-                           perform 200-accum-totals.
-           stop-run.
-
-       100-ctrl-brk-rtn.
-           if ws-save-skool = '0'
-               move 'business' to school-name-out
-           else if ws-save-skool = '1'
-               move 'liberal arts' to school-name-out
-           else if ws-save-skool = '2'
-               move 'engineering' to school-name-out
-           end-if.
-
-           if fr-count > 0
-               compute ws-avg-gpa = fr-gpa/fr-count
-               move ws-avg-gpa to rpt-gpa
-               move "freshman" to rpt-class
-               perform 300-print-rpt
-               set ws-avg-gpa to zero
-           else if soph-count > 0
-               compute ws-avg-gpa = soph-gpa/soph-count
-               move ws-avg-gpa to rpt-gpa
-               move "sophomore" to rpt-class
-               perform 300-print-rpt
-               set ws-avg-gpa to zero
-           else if jun-count > 0
-               compute ws-avg-gpa = jun-gpa/jun-count
-               move ws-avg-gpa to rpt-gpa
-               move "junior" to rpt-class
-               perform 300-print-rpt
-               set ws-avg-gpa to zero
-           else if sen-count > 0
-               compute ws-avg-gpa = sen-gpa/sen-count
-               move ws-avg-gpa to rpt-gpa
-               move "senior" to rpt-class
-               perform 300-print-rpt
-               set ws-avg-gpa to zero
-           end-if. 
-
-       200-accum-totals.
-           if class-in = '1'
-               add 1 to fr-count
-               add gpa-in to fr-gpa
-           else if class-in = '2'
-               add 1 to soph-count
-               add gpa-in to soph-gpa
-           else if class-in = '3'
-               add 1 to jun-count
-               add gpa-in to jun-gpa
-           else if class-in = '4'
-               add 1 to sen-count
-               add gpa-in to sen-gpa.
-
-       300-print-rpt.
-           add 1 to rpt-pg-out.
-           write report-out from skool-title.
-           write report-out from myname.
-           write report-out from catagory-hdrs.
-           write report-out from real-hdrs
-           perform 400-print-da-data.
-
-       400-print-da-data.
-           write report-out from da-data.
-           perform 200-accum-totals.
-           write report-out from da-data.
-           perform 200-accum-totals.
-           write report-out from da-data.
-           perform 200-accum-totals.
-           write report-out from da-data. 
-           
-
-
-
-
-
-       
\ No newline at end of file
+       identification division.
+       program-id. PROJECT4.
+
+       author. Jon Yen.
+       *> SEE CHP. 10 EXAMPLES, NOT CHP. 12 starts pg. 424
+       environment division.
+
+       input-output section.
+       file-control.
+           select student-file
+           assign to "w:\Project4\CH1004.DAT"
+               organization is line sequential.
+
+           select sort-work-file
+           assign to "w:\Project4\CH1004.SRT".
+
+           select sorted-student-file
+           assign to "w:\Project4\CH1004S.DAT"
+               organization is line sequential.
+
+           select student-report
+           assign to "w:\Project4\CH1004.RPT"
+               organization is line sequential.
+
+           select dean-list-report
+           assign to "w:\Project4\CH1004DL.RPT"
+               organization is line sequential.
+
+           select optional exception-log-file
+           assign to "w:\EXCEPTIONS\CH9999EXC.LOG"
+               organization is line sequential.
+
+       data division.
+       file section.
+
+       fd  student-file
+           record contains 38 characters.
+       01  student-rec-in.
+           05  soc-sec-no-in               pic x(9).
+           05  name-in                     pic x(21).
+           05  class-in                    pic x.
+               *> freshman
+               88  fr                                  value "1".
+               *> sophomore
+               88  soph                                value "2".
+               *> jun
+               88  junior                              value "3".
+               *>senior
+               88  sen                                 value "4".
+           05  school-in                   pic x.
+               88  business                            value "1".
+               88  arts                                value "2".
+               88  engineering                         value "3".
+           05  gpa-in                      pic 9v99.
+           05  credits-in                  pic 9(3).
+
+       sd  sort-work-file.
+       01  sort-rec.
+           05  sort-soc-sec-no             pic x(9).
+           05  sort-name                   pic x(21).
+           05  sort-class                  pic x.
+           05  sort-school                 pic x.
+           05  sort-gpa                    pic 9v99.
+           05  sort-credits                pic 9(3).
+
+       fd  sorted-student-file
+           record contains 38 characters.
+       01  sorted-student-rec.
+           05  soc-sec-no-srt              pic x(9).
+           05  name-srt                    pic x(21).
+           05  class-srt                   pic x.
+               88  srt-fr                              value "1".
+               88  srt-soph                            value "2".
+               88  srt-junior                          value "3".
+               88  srt-sen                             value "4".
+           05  school-srt                  pic x.
+               88  srt-business                        value "1".
+               88  srt-arts                            value "2".
+               88  srt-engineering                     value "3".
+           05  gpa-srt                     pic 9v99.
+           05  credits-srt                 pic 9(3).
+
+       fd  student-report
+           record contains 80 characters.
+       01  report-out                      pic x(80).
+
+       fd  dean-list-report
+           record contains 80 characters.
+       01  dean-list-out                   pic x(80).
+
+       fd  exception-log-file
+           record contains 76 characters.
+       copy exclog.
+
+       working-storage section.
+       01 skool-title.
+           05  filler            pic x(25)   value spaces.
+           05  filler            pic x(30)
+               value 'Pass em State College'.
+           05  filler            pic x(25)   value spaces.
+       01 myname.
+           05  filler            pic x(25)   value spaces.
+           05  filler            pic x(30)   value 'Jonathan Yen'.
+           05  filler            pic x(25)   value spaces.
+       01 school-name-out          pic x(15).
+
+       copy rptdate.
+       copy rpthdr1.
+
+       01 real-hdrs.
+           05  filler            pic x(5)    value 'class'.
+           05  filler            pic x(15)   value spaces.
+           05  filler            pic x(11)   value 'average GPA'.
+           05  filler            pic x(6)    value spaces.
+           05  filler            pic x(10)   value 'full-time'.
+           05  filler            pic x(6)    value spaces.
+           05  filler            pic x(10)   value 'part-time'.
+       01 da-data.
+           05  rpt-class          pic x(10).
+           05  filler            pic x(6)    value spaces.
+           05  rpt-gpa            pic 9.9(2).
+           05  filler            pic x(10)   value spaces.
+           05  rpt-ft-out         pic zz9.
+           05  filler            pic x(9)    value spaces.
+           05  rpt-pt-out         pic zz9.
+
+       01 dean-list-hdr-1.
+           05  filler            pic x(20)   value spaces.
+           05  filler            pic x(24)
+               value "dean's list - gpa >= 3.5".
+       01 dean-list-hdr-2.
+           05  filler            pic x(9)    value 'ssn'.
+           05  filler            pic x(4)    value spaces.
+           05  filler            pic x(21)   value 'name'.
+           05  filler            pic x(15)   value spaces.
+           05  filler            pic x(6)    value 'school'.
+           05  filler            pic x(4)    value spaces.
+           05  filler            pic x(5)    value 'class'.
+           05  filler            pic x(4)    value spaces.
+           05  filler            pic x(3)    value 'gpa'.
+       01 dean-list-detail.
+           05  dl-ssn-out         pic x(9).
+           05  filler            pic x(4)    value spaces.
+           05  dl-name-out        pic x(21).
+           05  filler            pic x(4)    value spaces.
+           05  dl-school-out      pic x(15).
+           05  filler            pic x(4)    value spaces.
+           05  dl-class-out       pic x(9).
+           05  filler            pic x(4)    value spaces.
+           05  dl-gpa-out         pic 9.99.
+
+       01 class-counts.
+           05  fr-count                    pic 9(3)    value zero.
+           05  soph-count                  pic 9(3)    value zero.
+           05  jun-count                   pic 9(3)    value zero.
+           05  sen-count                   pic 9(3)    value zero.
+
+       01 gpa-counts.
+           05 fr-gpa                       pic 999v99  value zero.
+           05 soph-gpa                     pic 999v99  value zero.
+           05 jun-gpa                      pic 999v99  value zero.
+           05 sen-gpa                      pic 999v99  value zero.
+
+      *> full-time is 12+ credits per the registrar's definition;
+      *> tracked per class the same way fr-count/soph-count etc. are.
+       01 credit-status-counts.
+           05 fr-ft-count                  pic 9(3)    value zero.
+           05 fr-pt-count                  pic 9(3)    value zero.
+           05 soph-ft-count                pic 9(3)    value zero.
+           05 soph-pt-count                pic 9(3)    value zero.
+           05 jun-ft-count                 pic 9(3)    value zero.
+           05 jun-pt-count                 pic 9(3)    value zero.
+           05 sen-ft-count                 pic 9(3)    value zero.
+           05 sen-pt-count                 pic 9(3)    value zero.
+
+       01 temp-values.
+           05 ws-avg-gpa                   pic 9v99.
+           05 ws-save-skool                pic x       value spaces.
+           05 r-there-more-rcds            pic x(3)    value 'yes'.
+           05 ws-pg-count                  pic 999     value 0.
+
+       01 ws-exceptions-sw                pic x       value 'n'.
+           88 ws-exceptions-printed                    value 'y'.
+
+       procedure division.
+       000-main-module.
+           sort sort-work-file
+               on ascending key sort-school sort-class
+               using student-file
+               giving sorted-student-file
+           open input sorted-student-file
+                output student-report
+                        dean-list-report
+                extend exception-log-file
+           write dean-list-out from dean-list-hdr-1
+           write dean-list-out from dean-list-hdr-2
+           move function current-date to ws-rpt-date
+           read sorted-student-file
+               at end move 'no' to r-there-more-rcds
+           end-read
+           if r-there-more-rcds not = 'no'
+               move school-srt to ws-save-skool
+           end-if
+           perform until r-there-more-rcds = 'no'
+               if school-srt not = ws-save-skool
+                   perform 100-ctrl-brk-rtn
+                   move school-srt to ws-save-skool
+               end-if
+               perform 200-accum-totals
+               read sorted-student-file
+                   at end move 'no' to r-there-more-rcds
+               end-read
+           end-perform
+           if ws-save-skool not = spaces
+               perform 100-ctrl-brk-rtn
+           end-if
+           close sorted-student-file
+                 student-report
+                 dean-list-report
+                 exception-log-file
+           if ws-exceptions-printed
+               move 4 to return-code
+           else
+               move 0 to return-code
+           end-if
+           goback.
+
+       100-ctrl-brk-rtn.
+           if ws-save-skool = '1'
+               move 'business' to school-name-out
+           else if ws-save-skool = '2'
+               move 'liberal arts' to school-name-out
+           else if ws-save-skool = '3'
+               move 'engineering' to school-name-out
+           end-if.
+
+           move spaces to rpt-hdr-title
+           string 'school: ' delimited by size
+                   school-name-out delimited by size
+                   into rpt-hdr-title
+           move rpt-curr-mth to rpt-hdr-mth
+           move rpt-curr-day to rpt-hdr-day
+           move rpt-curr-yr to rpt-hdr-yr
+           add 1 to ws-pg-count
+           move ws-pg-count to rpt-hdr-page
+           write report-out from skool-title
+           write report-out from myname
+           write report-out from rpt-heading-1
+           write report-out from real-hdrs
+
+           if fr-count > 0
+               compute ws-avg-gpa rounded = fr-gpa / fr-count
+               move ws-avg-gpa to rpt-gpa
+               move 'freshman' to rpt-class
+               move fr-ft-count to rpt-ft-out
+               move fr-pt-count to rpt-pt-out
+               write report-out from da-data
+           end-if
+           if soph-count > 0
+               compute ws-avg-gpa rounded = soph-gpa / soph-count
+               move ws-avg-gpa to rpt-gpa
+               move 'sophomore' to rpt-class
+               move soph-ft-count to rpt-ft-out
+               move soph-pt-count to rpt-pt-out
+               write report-out from da-data
+           end-if
+           if jun-count > 0
+               compute ws-avg-gpa rounded = jun-gpa / jun-count
+               move ws-avg-gpa to rpt-gpa
+               move 'junior' to rpt-class
+               move jun-ft-count to rpt-ft-out
+               move jun-pt-count to rpt-pt-out
+               write report-out from da-data
+           end-if
+           if sen-count > 0
+               compute ws-avg-gpa rounded = sen-gpa / sen-count
+               move ws-avg-gpa to rpt-gpa
+               move 'senior' to rpt-class
+               move sen-ft-count to rpt-ft-out
+               move sen-pt-count to rpt-pt-out
+               write report-out from da-data
+           end-if
+
+           move zero to fr-count soph-count jun-count sen-count
+           move zero to fr-gpa soph-gpa jun-gpa sen-gpa
+           move zero to fr-ft-count fr-pt-count
+           move zero to soph-ft-count soph-pt-count
+           move zero to jun-ft-count jun-pt-count
+           move zero to sen-ft-count sen-pt-count.
+
+       200-accum-totals.
+           if class-srt = '1'
+               add 1 to fr-count
+               add gpa-srt to fr-gpa
+               if credits-srt >= 12
+                   add 1 to fr-ft-count
+               else
+                   add 1 to fr-pt-count
+               end-if
+           else if class-srt = '2'
+               add 1 to soph-count
+               add gpa-srt to soph-gpa
+               if credits-srt >= 12
+                   add 1 to soph-ft-count
+               else
+                   add 1 to soph-pt-count
+               end-if
+           else if class-srt = '3'
+               add 1 to jun-count
+               add gpa-srt to jun-gpa
+               if credits-srt >= 12
+                   add 1 to jun-ft-count
+               else
+                   add 1 to jun-pt-count
+               end-if
+           else if class-srt = '4'
+               add 1 to sen-count
+               add gpa-srt to sen-gpa
+               if credits-srt >= 12
+                   add 1 to sen-ft-count
+               else
+                   add 1 to sen-pt-count
+               end-if
+           else
+               move 'y' to ws-exceptions-sw
+               perform 260-write-exception-log
+           end-if.
+
+           if gpa-srt >= 3.50
+               perform 250-write-dean-list
+           end-if.
+
+       260-write-exception-log.
+           move 'project4' to exc-log-program
+           move rpt-curr-yr to exc-log-yr
+           move rpt-curr-mth to exc-log-mth
+           move rpt-curr-day to exc-log-day
+           move soc-sec-no-srt to exc-log-key
+           move 'invalid class code - not averaged' to exc-log-message
+           write exception-log-rec.
+
+       250-write-dean-list.
+           move soc-sec-no-srt to dl-ssn-out
+           move name-srt to dl-name-out
+           if school-srt = '1'
+               move 'business' to dl-school-out
+           else if school-srt = '2'
+               move 'liberal arts' to dl-school-out
+           else if school-srt = '3'
+               move 'engineering' to dl-school-out
+           end-if.
+
+           if class-srt = '1'
+               move 'freshman' to dl-class-out
+           else if class-srt = '2'
+               move 'sophomore' to dl-class-out
+           else if class-srt = '3'
+               move 'junior' to dl-class-out
+           else if class-srt = '4'
+               move 'senior' to dl-class-out
+           end-if.
+
+           move gpa-srt to dl-gpa-out
+           write dean-list-out from dean-list-detail.

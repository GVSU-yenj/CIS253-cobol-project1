@@ -1,39 +1,228 @@
        identification division.
 
-       program-id. project1
-       *AUTHOR. JON YEN
+       program-id. project1.
+      *AUTHOR. JON YEN
+
+       environment division.
+
+       input-output section.
+       file-control.
+           select employee-master
+               assign to "W:\PROJECT1\CH0101MST.NDX"
+                   organization is indexed
+                   access is sequential
+                   record key is employee-no-m.
+           select print-file
+               assign to "W:\PROJECT1\CH0101.RPT"
+                   organization is line sequential.
+           select optional exception-log-file
+               assign to "W:\EXCEPTIONS\CH9999EXC.LOG"
+                   organization is line sequential.
 
        data division.
 
-       working-storage section. 
-       01  keyed-fields.
-           05   employee-name-in       pic x(30).
-           05   salary-in              pic 9(6).
+       file section.
+       fd  employee-master
+           record contains 80 characters.
+       01  employee-master-rec.
+           05   employee-no-m          pic x(5).
+           05   employee-name-m        pic x(30).
+           05   salary-m               pic 9(6).
+           05   ytd-federal-tax-m      pic 9(7)v99.
+           05   ytd-state-tax-m        pic 9(7)v99.
+
+       fd  print-file
+           record contains 110 characters.
+       01  print-rec                   pic x(110).
+
+       fd  exception-log-file
+           record contains 76 characters.
+       copy exclog.
+
+       working-storage section.
+       copy rptdate.
+       copy rpthdr1.
+
        01  displayed-output.
-           05   employee-name-out      pic x(30).
            05   state-tax              pic 9(5).99.
            05   federal-tax            pic 9(6).99.
        01  more-data                   pic x(3) value 'yes'.
+           88  no-more-data                       value 'no'.
+
+       01  ws-exceptions-sw            pic x    value 'n'.
+           88  ws-exceptions-printed              value 'y'.
+
+       01  ws-pg-ct                    pic 999  value 0.
+
+       01  report-hdr-2.
+           05  filler                 pic x(15)   value 'employee name'.
+           05  filler                 pic x(20)   value spaces.
+           05  filler                 pic x(9)    value 'salary'.
+           05  filler                 pic x(6)    value spaces.
+           05  filler                 pic x(12)   value 'federal tax'.
+           05  filler                 pic x(3)    value spaces.
+           05  filler                 pic x(10)   value 'state tax'.
+           05  filler                 pic x(3)    value spaces.
+           05  filler                 pic x(11)   value 'ytd federal'.
+           05  filler                 pic x(3)    value spaces.
+           05  filler                 pic x(10)   value 'ytd state'.
+
+       01  report-detail.
+           05  det-employee-name-out   pic x(30).
+           05                          pic x(2)    value spaces.
+           05  det-salary-out          pic $ZZZ,ZZ9.
+           05                          pic x(4)    value spaces.
+           05  det-federal-tax-out     pic $Z,ZZZ,ZZ9.99.
+           05                          pic x(4)    value spaces.
+           05  det-state-tax-out       pic $Z,ZZZ,ZZ9.99.
+           05                          pic x(4)    value spaces.
+           05  det-ytd-federal-tax-out pic $Z,ZZZ,ZZ9.99.
+           05                          pic x(4)    value spaces.
+           05  det-ytd-state-tax-out   pic $Z,ZZZ,ZZ9.99.
+
+       01  report-exception.
+           05  filler          pic x(20) value 'invalid salary for '.
+           05  exc-employee-no-out   pic x(5).
+           05                        pic x(3)  value spaces.
+           05  exc-employee-name-out pic x(30).
+           05                        pic x(2)  value spaces.
+           05  filler                pic x(20)
+               value '- record not taxed'.
+
+      *> progressive marginal-rate brackets, table-driven the same way
+      *> PROJECT5's table1/v-tab/reg-rate lookup drives its fee rates.
+       01  federal-bracket-values.
+           05  filler pic 9(7)v999 value 0010000.100.
+           05  filler pic 9(7)v999 value 0040000.150.
+           05  filler pic 9(7)v999 value 0085000.250.
+           05  filler pic 9(7)v999 value 0160000.280.
+           05  filler pic 9(7)v999 value 9999999.330.
+       01  federal-bracket-table redefines federal-bracket-values.
+           05  fed-bracket occurs 5 times indexed by fb-x.
+               10  fed-bracket-ceiling  pic 9(7).
+               10  fed-bracket-rate     pic v999.
+
+       01  state-bracket-values.
+           05  filler pic 9(7)v999 value 0030000.020.
+           05  filler pic 9(7)v999 value 0075000.040.
+           05  filler pic 9(7)v999 value 9999999.060.
+       01  state-bracket-table redefines state-bracket-values.
+           05  state-bracket occurs 3 times indexed by sb-x.
+               10  state-bracket-ceiling pic 9(7).
+               10  state-bracket-rate    pic v999.
+
+       01  bracket-work.
+           05  ws-remaining-salary     pic 9(7).
+           05  ws-prior-ceiling        pic 9(7).
+           05  ws-bracket-width        pic 9(7).
+           05  ws-bracket-tax          pic 9(7)v999.
+           05  ws-federal-tax-amt      pic 9(6)v99.
+           05  ws-state-tax-amt        pic 9(5)v99.
 
        procedure division.
        100-main-module.
-           perform until more-data = 'no'.
-                   display 'enter employee name (30 character max)'
-                   accept employee-name-in
-                   display 'enter salary as 6 digits max'
-                   accept salary-in
-                   perform 200-process-and-create-output
-                   display 'is there more data (yes/no)?'
-                   accept more-data
+           open i-o employee-master
+                output print-file
+                extend exception-log-file
+           move function current-date to ws-rpt-date
+           move 'payroll tax calculation' to rpt-hdr-title
+           move rpt-curr-mth to rpt-hdr-mth
+           move rpt-curr-day to rpt-hdr-day
+           move rpt-curr-yr to rpt-hdr-yr
+           add 1 to ws-pg-ct
+           move ws-pg-ct to rpt-hdr-page
+           write print-rec from rpt-heading-1
+           write print-rec from report-hdr-2
+           perform until no-more-data
+               read employee-master
+                   at end move 'no' to more-data
+                   not at end perform 200-process-and-create-output
+               end-read
            end-perform
+           close employee-master
+                 print-file
+                 exception-log-file
+           if ws-exceptions-printed
+               move 4 to return-code
+           else
+               move 0 to return-code
+           end-if
            display 'end of job'
-           stop run.
+           goback.
 
        200-process-and-create-output.
-               move employee-name-in to employee-name-out
-               multiply salary-in by .15 giving federal-tax
-               multiply salary-in by .05 giving state-tax.
-               display 'federal tax for', employee-name-out.
-                           'is' federal-tax
-               display 'state-tax for', employee-name-out.
-                           'is' state-tax
+           if salary-m is not numeric or salary-m = zero
+               move employee-no-m to exc-employee-no-out
+               move employee-name-m to exc-employee-name-out
+               write print-rec from report-exception
+               move 'y' to ws-exceptions-sw
+               perform 290-write-exception-log
+           else
+               perform 210-compute-federal-tax
+               perform 220-compute-state-tax
+               add ws-federal-tax-amt to ytd-federal-tax-m
+               add ws-state-tax-amt to ytd-state-tax-m
+               rewrite employee-master-rec
+               move employee-name-m to det-employee-name-out
+               move salary-m to det-salary-out
+               move federal-tax to det-federal-tax-out
+               move state-tax to det-state-tax-out
+               move ytd-federal-tax-m to det-ytd-federal-tax-out
+               move ytd-state-tax-m to det-ytd-state-tax-out
+               write print-rec from report-detail
+           end-if.
+
+       290-write-exception-log.
+           move 'project1' to exc-log-program
+           move rpt-curr-yr to exc-log-yr
+           move rpt-curr-mth to exc-log-mth
+           move rpt-curr-day to exc-log-day
+           move employee-no-m to exc-log-key
+           move 'invalid salary - record not taxed' to exc-log-message
+           write exception-log-rec.
+
+       210-compute-federal-tax.
+           move salary-m to ws-remaining-salary
+           move zero to ws-prior-ceiling ws-federal-tax-amt
+           perform varying fb-x from 1 by 1
+                   until fb-x > 5 or ws-remaining-salary = zero
+               if salary-m > fed-bracket-ceiling(fb-x)
+                   compute ws-bracket-width =
+                       fed-bracket-ceiling(fb-x) - ws-prior-ceiling
+               else
+                   compute ws-bracket-width =
+                       salary-m - ws-prior-ceiling
+               end-if
+               if ws-bracket-width > ws-remaining-salary
+                   move ws-remaining-salary to ws-bracket-width
+               end-if
+               compute ws-bracket-tax rounded =
+                   ws-bracket-width * fed-bracket-rate(fb-x)
+               add ws-bracket-tax to ws-federal-tax-amt
+               subtract ws-bracket-width from ws-remaining-salary
+               move fed-bracket-ceiling(fb-x) to ws-prior-ceiling
+           end-perform
+           move ws-federal-tax-amt to federal-tax.
+
+       220-compute-state-tax.
+           move salary-m to ws-remaining-salary
+           move zero to ws-prior-ceiling ws-state-tax-amt
+           perform varying sb-x from 1 by 1
+                   until sb-x > 3 or ws-remaining-salary = zero
+               if salary-m > state-bracket-ceiling(sb-x)
+                   compute ws-bracket-width =
+                       state-bracket-ceiling(sb-x) - ws-prior-ceiling
+               else
+                   compute ws-bracket-width =
+                       salary-m - ws-prior-ceiling
+               end-if
+               if ws-bracket-width > ws-remaining-salary
+                   move ws-remaining-salary to ws-bracket-width
+               end-if
+               compute ws-bracket-tax rounded =
+                   ws-bracket-width * state-bracket-rate(sb-x)
+               add ws-bracket-tax to ws-state-tax-amt
+               subtract ws-bracket-width from ws-remaining-salary
+               move state-bracket-ceiling(sb-x) to ws-prior-ceiling
+           end-perform
+           move ws-state-tax-amt to state-tax.

@@ -0,0 +1,7 @@
+      *> shared "today's date" breakout, populated by
+      *> "move function current-date to ws-rpt-date" and then moved
+      *> into rpthdr1.cpy's rpt-hdr-mth/rpt-hdr-day/rpt-hdr-yr.
+       01  WS-RPT-DATE.
+           05  RPT-CURR-YR             PIC 9(4).
+           05  RPT-CURR-MTH            PIC 99.
+           05  RPT-CURR-DAY            PIC 99.

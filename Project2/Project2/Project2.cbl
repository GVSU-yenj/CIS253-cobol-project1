@@ -1,44 +1,281 @@
-       
-       
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.PROJECT2.
-       AUTHOR. JON YEN.
-           
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CUST-FILE
-               ASSIGN TO "W:\Project2\CH0601.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT PRINT-FILE
-               ASSIGN TO "W:\Project2\CH0601.RPT"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       file section.
-       fd  cust-file
-           record contains 19 characters.
-       01  trans-rec-in.
-           05  initial1                pic x. 
-           05  inital2                 pic x.
-           05  last-name               pic x(10).
-           05  mon-o-transaction       pic xx.
-           05  yr-o-tranaction         pic x(4).
-           05  trans-amt               pic 9(6).
-       fd print-file
-          record contains 80 characters.
-       01 print-rec                   pic x(80).
-
-       WORKING-STORAGE SECTION.
-       01  work-areas.
-           05  are-there-more-records pic xxx
-                   value 'yes'.
-           05  ws-date.               
-               10  ws-yr              pic 9(4).
-               10  ws-mo              pic 99.
-               10  ws-day             pic 99.
-           05  ws-pg-ct
-                   value zero.
-       
-
-       PROCEDURE DIVISION.
\ No newline at end of file
+
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.PROJECT2.
+       AUTHOR. JON YEN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST-FILE
+               ASSIGN TO "W:\Project2\CH0601.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PRINT-FILE
+               ASSIGN TO "W:\Project2\CH0601.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CUST-MASTER
+               ASSIGN TO "W:\Project2\CH0601MST.NDX"
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS CUST-KEY-M.
+           SELECT OPTIONAL EXCEPTION-LOG-FILE
+               ASSIGN TO "W:\EXCEPTIONS\CH9999EXC.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       file section.
+       fd  cust-file
+           record contains 25 characters.
+       01  trans-rec-in.
+           05  initial1                pic x.
+           05  inital2                 pic x.
+           05  last-name               pic x(10).
+           05  mon-o-transaction       pic xx.
+           05  yr-o-tranaction         pic x(4).
+           05  trans-amt               pic 9(6).
+           05  trans-type-in           pic x.
+               88  trans-is-debit                 value 'D'.
+               88  trans-is-credit                value 'C'.
+       fd print-file
+          record contains 80 characters.
+       01 print-rec                   pic x(80).
+
+       fd  cust-master
+           record contains 27 characters.
+       01  cust-master-rec.
+           05  cust-key-m.
+               10  cust-initial1-m     pic x.
+               10  cust-initial2-m     pic x.
+               10  cust-last-name-m    pic x(10).
+           05  cust-first-name-m       pic x(15).
+
+       fd  exception-log-file
+           record contains 76 characters.
+       copy exclog.
+
+       WORKING-STORAGE SECTION.
+       01  work-areas.
+           05  are-there-more-records pic xxx
+                   value 'yes'.
+               88  no-more-records                 value 'no'.
+           05  ws-pg-ct               pic 9(3)
+                   value zero.
+
+       copy rptdate.
+
+       01  ws-first-record-sw         pic x       value 'y'.
+           88  ws-first-record                     value 'y'.
+
+       01  ws-cust-found-sw           pic x       value 'y'.
+           88  ws-cust-found                       value 'y'.
+           88  ws-cust-not-found                   value 'n'.
+
+       01  ws-prev-customer.
+           05  ws-prev-initial1       pic x.
+           05  ws-prev-initial2       pic x.
+           05  ws-prev-last-name      pic x(10).
+           05  ws-prev-mon            pic xx.
+           05  ws-prev-yr             pic x(4).
+           05  ws-prev-amt            pic 9(6).
+
+       01  ws-totals.
+           05  ws-cust-month-total    pic 9(7)v99  value zero.
+           05  ws-grand-total         pic 9(8)v99  value zero.
+           05  ws-running-balance     pic s9(7)v99 value zero.
+
+       copy rpthdr1.
+
+       01  hdr-2.
+           05  filler                 pic x(25)    value spaces.
+           05  filler                 pic x(20)
+               value 'author: Jonathan Yen'.
+
+       01  detail-hdr.
+           05  filler                 pic x(10)    value 'customer'.
+           05  filler                 pic x(10)    value spaces.
+           05  filler                 pic x(5)     value 'month'.
+           05  filler                 pic x(3)     value spaces.
+           05  filler                 pic x(4)     value 'year'.
+           05  filler                 pic x(4)     value spaces.
+           05  filler                 pic x(6)     value 'amount'.
+           05  filler                 pic x(4)     value spaces.
+           05  filler                 pic x(4)     value 'type'.
+           05  filler                 pic x(3)     value spaces.
+           05  filler                 pic x(7)     value 'balance'.
+
+       01  detail-line.
+           05  det-initial1-out       pic x.
+           05  det-initial2-out       pic x.
+           05  filler                 pic x        value space.
+           05  det-last-name-out      pic x(10).
+           05  filler                 pic x(2)     value spaces.
+           05  det-mon-out            pic xx.
+           05  filler                 pic x(4)     value spaces.
+           05  det-yr-out             pic x(4).
+           05  filler                 pic x(4)     value spaces.
+           05  det-amt-out            pic $$$,$$9.99.
+           05  filler                 pic x(5)     value spaces.
+           05  det-type-out           pic x.
+           05  filler                 pic x(4)     value spaces.
+           05  det-balance-out        pic $$,$$$,$$9.99-.
+
+       01  subtotal-line.
+           05  filler                 pic x(10)    value spaces.
+           05  filler                 pic x(22)
+               value 'customer/month total:'.
+           05  sub-total-out          pic $$$,$$9.99.
+
+       01  grand-total-line.
+           05  filler                 pic x(10)    value spaces.
+           05  filler                 pic x(20)    value 'grand total:'.
+           05  grand-total-out        pic $$,$$$,$$9.99.
+
+       01  exceptions-hdr.
+           05  filler                 pic x(30)
+               value 'exceptions - unknown customer'.
+
+       01  exception-line.
+           05  exc-initial1-out       pic x.
+           05  exc-initial2-out       pic x.
+           05  filler                 pic x        value space.
+           05  exc-last-name-out      pic x(10).
+           05  filler                 pic x(4)     value spaces.
+           05  filler                 pic x(24)
+               value 'not on customer master'.
+
+       01  ws-exceptions-sw           pic x       value 'n'.
+           88  ws-exceptions-printed              value 'y'.
+
+       01  duplicate-line.
+           05  filler                 pic x(10)    value spaces.
+           05  filler                 pic x(50)
+               value '*** possible duplicate of prior transaction ***'.
+
+       PROCEDURE DIVISION.
+       100-main-module.
+           open input cust-file
+                input cust-master
+                output print-file
+                extend exception-log-file
+           move function current-date to ws-rpt-date
+           perform 150-heading-rtn
+           perform until no-more-records
+               read cust-file
+                   at end move 'no' to are-there-more-records
+                   not at end perform 200-process-transaction
+               end-read
+           end-perform
+           if not ws-first-record
+               perform 250-write-subtotal
+           end-if
+           move ws-grand-total to grand-total-out
+           write print-rec from grand-total-line
+           close cust-file
+                 cust-master
+                 print-file
+                 exception-log-file
+           if ws-exceptions-printed
+               move 4 to return-code
+           else
+               move 0 to return-code
+           end-if
+           goback.
+
+       150-heading-rtn.
+           move 'customer transaction report' to rpt-hdr-title
+           move rpt-curr-mth to rpt-hdr-mth
+           move rpt-curr-day to rpt-hdr-day
+           move rpt-curr-yr to rpt-hdr-yr
+           add 1 to ws-pg-ct
+           move ws-pg-ct to rpt-hdr-page
+           write print-rec from rpt-heading-1
+           write print-rec from hdr-2
+           write print-rec from detail-hdr.
+
+       200-process-transaction.
+           perform 210-validate-customer
+           if ws-cust-not-found
+               perform 290-write-exception
+           else
+               if ws-first-record
+                   move 'n' to ws-first-record-sw
+                   move zero to ws-running-balance
+               else
+                   if initial1 not = ws-prev-initial1
+                      or inital2 not = ws-prev-initial2
+                      or last-name not = ws-prev-last-name
+                       perform 250-write-subtotal
+                       move zero to ws-running-balance
+                   else
+                       if mon-o-transaction not = ws-prev-mon
+                          or yr-o-tranaction not = ws-prev-yr
+                           perform 250-write-subtotal
+                       else
+                           if trans-amt = ws-prev-amt
+                               perform 270-write-duplicate-flag
+                           end-if
+                       end-if
+                   end-if
+               end-if
+               move initial1 to ws-prev-initial1
+               move inital2 to ws-prev-initial2
+               move last-name to ws-prev-last-name
+               move mon-o-transaction to ws-prev-mon
+               move yr-o-tranaction to ws-prev-yr
+               move trans-amt to ws-prev-amt
+               add trans-amt to ws-cust-month-total
+               add trans-amt to ws-grand-total
+               if trans-is-credit
+                   subtract trans-amt from ws-running-balance
+               else
+                   add trans-amt to ws-running-balance
+               end-if
+               move initial1 to det-initial1-out
+               move inital2 to det-initial2-out
+               move last-name to det-last-name-out
+               move mon-o-transaction to det-mon-out
+               move yr-o-tranaction to det-yr-out
+               move trans-amt to det-amt-out
+               move trans-type-in to det-type-out
+               move ws-running-balance to det-balance-out
+               write print-rec from detail-line
+           end-if.
+
+       210-validate-customer.
+           move initial1 to cust-initial1-m
+           move inital2 to cust-initial2-m
+           move last-name to cust-last-name-m
+           move 'y' to ws-cust-found-sw
+           read cust-master
+               invalid key move 'n' to ws-cust-found-sw
+           end-read.
+
+       270-write-duplicate-flag.
+           write print-rec from duplicate-line.
+
+       250-write-subtotal.
+           move ws-cust-month-total to sub-total-out
+           write print-rec from subtotal-line
+           move zero to ws-cust-month-total.
+
+       290-write-exception.
+           if not ws-exceptions-printed
+               write print-rec from exceptions-hdr
+               move 'y' to ws-exceptions-sw
+           end-if
+           move initial1 to exc-initial1-out
+           move inital2 to exc-initial2-out
+           move last-name to exc-last-name-out
+           write print-rec from exception-line
+           perform 295-write-exception-log.
+
+       295-write-exception-log.
+           move 'project2' to exc-log-program
+           move rpt-curr-yr to exc-log-yr
+           move rpt-curr-mth to exc-log-mth
+           move rpt-curr-day to exc-log-day
+           move spaces to exc-log-key
+           string initial1 inital2 last-name delimited by size
+               into exc-log-key
+           move 'not on customer master' to exc-log-message
+           write exception-log-rec.

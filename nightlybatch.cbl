@@ -0,0 +1,112 @@
+       identification division.
+
+       program-id. nightlybatch.
+      *AUTHOR. JON YEN
+      *> one scheduled job to run the nightly production programs
+      *> back to back in a fixed order: PROJECT1's tax calc first
+      *> (so today's payroll numbers exist before PROJECT6 touches
+      *> the payroll master), then PROJECT6's master update, then
+      *> the PROJECT2/PROJECT4/PROJECT5 report runs.
+
+       environment division.
+
+       data division.
+       working-storage section.
+
+       01  job-step-status.
+           05  ws-project1-status      pic x(9) value spaces.
+           05  ws-project6-status      pic x(9) value spaces.
+           05  ws-project2-status      pic x(9) value spaces.
+           05  ws-project4-status      pic x(9) value spaces.
+           05  ws-project5-status      pic x(9) value spaces.
+
+       procedure division.
+       100-main.
+           display 'nightly batch run starting'
+           perform 210-run-project1
+           perform 220-run-project6
+           perform 230-run-project2
+           perform 240-run-project4
+           perform 250-run-project5
+           perform 900-job-summary
+           goback.
+
+       210-run-project1.
+           display 'running project1 - payroll tax calc'
+           call 'project1'
+               on exception
+                   move 'failed' to ws-project1-status
+               not on exception
+                   if return-code = zero
+                       move 'completed' to ws-project1-status
+                   else
+                       move 'warnings' to ws-project1-status
+                   end-if
+           end-call.
+
+       220-run-project6.
+           display 'running project6 - payroll master update'
+           call 'PROJECT6'
+               on exception
+                   move 'failed' to ws-project6-status
+               not on exception
+                   if return-code = zero
+                       move 'completed' to ws-project6-status
+                   else
+                       move 'warnings' to ws-project6-status
+                   end-if
+           end-call.
+
+       230-run-project2.
+           display 'running project2 - transaction report'
+           call 'PROJECT2'
+               on exception
+                   move 'failed' to ws-project2-status
+               not on exception
+                   if return-code = zero
+                       move 'completed' to ws-project2-status
+                   else
+                       move 'warnings' to ws-project2-status
+                   end-if
+           end-call.
+
+       240-run-project4.
+           display 'running project4 - gpa report'
+           call 'PROJECT4'
+               on exception
+                   move 'failed' to ws-project4-status
+               not on exception
+                   if return-code = zero
+                       move 'completed' to ws-project4-status
+                   else
+                       move 'warnings' to ws-project4-status
+                   end-if
+           end-call.
+
+       250-run-project5.
+           display 'running project5 - registration report'
+           call 'PROJECT5'
+               on exception
+                   move 'failed' to ws-project5-status
+               not on exception
+                   if return-code = zero
+                       move 'completed' to ws-project5-status
+                   else
+                       move 'warnings' to ws-project5-status
+                   end-if
+           end-call.
+
+       900-job-summary.
+           display '===================================='
+           display 'nightly batch job completion summary'
+           display 'project1 tax calc .......... '
+               ws-project1-status
+           display 'project6 master update ..... '
+               ws-project6-status
+           display 'project2 transaction rpt ... '
+               ws-project2-status
+           display 'project4 gpa report ......... '
+               ws-project4-status
+           display 'project5 registration rpt .. '
+               ws-project5-status
+           display '===================================='.

@@ -0,0 +1,12 @@
+      *> shared exception-log record, written by PROJECT1, PROJECT2,
+      *> PROJECT4, PROJECT5, and PROJECT6 whenever a record fails
+      *> validation, so the operations desk has one common file to
+      *> check every morning instead of each program's own (or
+      *> missing) way of reporting problems.
+       01  EXCEPTION-LOG-REC.
+           05  EXC-LOG-PROGRAM         PIC X(8).
+           05  EXC-LOG-YR              PIC 9(4).
+           05  EXC-LOG-MTH             PIC 99.
+           05  EXC-LOG-DAY             PIC 99.
+           05  EXC-LOG-KEY             PIC X(20).
+           05  EXC-LOG-MESSAGE         PIC X(40).
